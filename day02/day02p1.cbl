@@ -1,114 +1,404 @@
          IDENTIFICATION DIVISION.
          PROGRAM-ID. DAY02P1.
-            
-         ENVIRONMENT DIVISION. 
 
-         INPUT-OUTPUT SECTION. 
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-            SELECT INPUT-FILE ASSIGN TO INPFILE
+            SELECT INPUT-FILE ASSIGN TO DAY2INP
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT EXCEPTION-FILE ASSIGN TO EXCPRPT
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT CHECKPOINT-FILE ASSIGN TO CKP2DAT
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CKP-FILE-STATUS.
+
+            SELECT SUSPENSE-FILE ASSIGN TO DAY2SUSP
             ORGANIZATION IS LINE SEQUENTIAL.
 
          DATA DIVISION.
-         FILE SECTION. 
+         FILE SECTION.
          FD INPUT-FILE.
          01 INPUT-RECORD.
             88 INPUT-END            VALUE LOW-VALUE.
             05 INPUT-TEXT           PIC X(80).
+
+         FD EXCEPTION-FILE.
+         01 EXCEPTION-RECORD.
+            05 EXCP-INPUT-TEXT      PIC X(80).
+            05 FILLER               PIC X(01).
+            05 EXCP-IX1             PIC 9(3).
+            05 FILLER               PIC X(01).
+            05 EXCP-IX2             PIC 9(3).
+            05 FILLER               PIC X(01).
+            05 EXCP-DIFF            PIC S9(3).
+
+         FD CHECKPOINT-FILE.
+         01 CHECKPOINT-RECORD.
+            05 CKP-RECORDS-READ     PIC 9(10).
+            05 FILLER               PIC X(01).
+            05 CKP-SUM              PIC 9(10).
+            05 FILLER               PIC X(01).
+            05 CKP-SUM-DAMPENER     PIC 9(10).
+            05 FILLER               PIC X(01).
+            05 CKP-DIRECTION-FAILS  PIC 9(10).
+            05 FILLER               PIC X(01).
+            05 CKP-STEPSIZE-FAILS   PIC 9(10).
+            05 FILLER               PIC X(01).
+            05 CKP-REJECT-COUNT     PIC 9(10).
+            05 FILLER               PIC X(01).
+            05 CKP-RUN-DATE         PIC 9(8).
+            05 FILLER               PIC X(01).
+            05 CKP-DONE-FLAG        PIC X(01).
+
+         FD SUSPENSE-FILE.
+         01 SUSPENSE-RECORD.
+            05 SUSP-INPUT-TEXT      PIC X(80).
+            05 FILLER               PIC X(01).
+            05 SUSP-REASON          PIC X(20).
+
          WORKING-STORAGE SECTION.
 
 
          01 WS-SUM                PIC 9(10) VALUE 0.
 
+         01 WS-SUM-DAMPENER       PIC 9(10) VALUE 0.
+
          01 WS-SIMILARITY         PIC 9(10).
 
-         01 WS-NUMBERS.
-            05 WS-NUM1            PIC S9(3) VALUE -1.
-            05 WS-NUM2            PIC S9(3) VALUE -1.
-            05 WS-NUM3            PIC S9(3) VALUE -1.
-            05 WS-NUM4            PIC S9(3) VALUE -1.
-            05 WS-NUM5            PIC S9(3) VALUE -1.
-            05 WS-NUM6            PIC S9(3) VALUE -1.
-            05 WS-NUM7            PIC S9(3) VALUE -1.
-            05 WS-NUM8            PIC S9(3) VALUE -1.
+         01 WS-LEVEL-COUNT        PIC 9(3) VALUE 0.
 
-         01 WS-NUM-TAB REDEFINES WS-NUMBERS.
-            05 WS-NUM             PIC S9(3) OCCURS 8.
+         01 WS-NUM-TAB.
+            05 WS-NUM             PIC S9(3)
+                                   OCCURS 1 TO 500 TIMES
+                                   DEPENDING ON WS-LEVEL-COUNT.
 
          01 WS-DIFF               PIC S9(3).
 
+         01 WS-PTR                PIC 9(3).
+         01 WS-TOK                PIC X(5) JUSTIFIED RIGHT.
+
+         01 WS-TOK-SW             PIC X VALUE 'Y'.
+            88 MORE-TOKENS        VALUE 'Y'.
+            88 NO-MORE-TOKENS     VALUE 'N'.
+
+         01 WS-SKIP-IX            PIC 9(3) VALUE 0.
+
+         01 WS-FAIL-IX1           PIC 9(3) VALUE 0.
+         01 WS-FAIL-IX2           PIC 9(3) VALUE 0.
+         01 WS-FAIL-DIFF          PIC S9(3) VALUE 0.
+
+         01 WS-DIRECTION-FAILS    PIC 9(10) VALUE 0.
+         01 WS-STEPSIZE-FAILS     PIC 9(10) VALUE 0.
+         01 WS-REJECT-COUNT       PIC 9(10) VALUE 0.
+
+         01 WS-LINE-SW             PIC X VALUE 'Y'.
+            88 LINE-VALID          VALUE 'Y'.
+            88 LINE-INVALID        VALUE 'N'.
+
+         01 WS-REASON-TEXT         PIC X(20).
+
          01 WS-TREND              PIC X.
             88 TREND-INIT          VALUE ' '.
             88 TREND-UNSAFE        VALUE 'U'.
-            88 TREND-SAFE          VALUE 'I' 'D'.
+            88 TREND-SAFE          VALUE 'I' 'D' 'P' 'T'.
             88 TREND-INCREASE      VALUE 'I'.
             88 TREND-DECREASE      VALUE 'D'.
+            88 TREND-DAMPENED      VALUE 'P'.
+            88 TREND-TRIVIAL       VALUE 'T'.
 
          01 IX                  PIC 9(3).
          01 IX2                 PIC 9(3).
-            
+
+         01 WS-CKP-FILE-STATUS    PIC XX.
+         01 WS-CKP-INTERVAL       PIC 9(6) VALUE 1000.
+         01 WS-CKP-COUNTER        PIC 9(6) VALUE 0.
+         01 WS-RECORDS-READ       PIC 9(10) VALUE 0.
+         01 WS-SKIP-COUNT         PIC 9(10) VALUE 0.
+         01 WS-SKIP-DONE          PIC 9(10) VALUE 0.
+
+         01 WS-CKP-SW             PIC X VALUE 'N'.
+            88 CKP-EXISTS         VALUE 'Y'.
+
+         01 WS-RUN-SW             PIC X VALUE 'N'.
+            88 RUN-COMPLETE       VALUE 'Y'.
+
+         01 WS-RUN-DATE           PIC 9(8).
+
          PROCEDURE DIVISION.
             PERFORM INIT
 
-            DISPLAY WS-SUM
+            DISPLAY 'SAFE REPORTS (W/ DAMPENER) : ' WS-SUM
+            DISPLAY 'RESCUED BY DAMPENER        : ' WS-SUM-DAMPENER
+            DISPLAY 'DIRECTION-REVERSAL FAILURES: ' WS-DIRECTION-FAILS
+            DISPLAY 'STEP-SIZE-VIOLATION FAILURES: ' WS-STEPSIZE-FAILS
+            DISPLAY 'ROWS SENT TO SUSPENSE       : ' WS-REJECT-COUNT
 
-            STOP RUN.
+            GOBACK.
 
          INIT SECTION.
-           OPEN INPUT INPUT-FILE
-           READ INPUT-FILE
-               AT END SET INPUT-END TO TRUE
-           END-READ
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM LOAD-CHECKPOINT
+
+           IF NOT RUN-COMPLETE
+             OPEN INPUT INPUT-FILE
+             MOVE SPACES TO INPUT-RECORD
+             IF CKP-EXISTS
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND SUSPENSE-FILE
+               DISPLAY 'RESUMING LOAD AFTER ' WS-RECORDS-READ
+                        ' RECORDS ALREADY PROCESSED'
+               PERFORM SKIP-PROCESSED-RECORDS
+             ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT SUSPENSE-FILE
+             END-IF
+
+             READ INPUT-FILE
+                 AT END SET INPUT-END TO TRUE
+             END-READ
 
            PERFORM UNTIL INPUT-END
-               MOVE -1 TO WS-NUM1 WS-NUM2 WS-NUM3 WS-NUM4
-                          WS-NUM5 WS-NUM6 WS-NUM7 WS-NUM8
-               UNSTRING INPUT-TEXT DELIMITED BY ALL SPACES
-                   INTO WS-NUM1, WS-NUM2, WS-NUM3, WS-NUM4
-                       ,WS-NUM5, WS-NUM6, WS-NUM7, WS-NUM8
+               MOVE 1 TO WS-PTR
+               MOVE 1 TO WS-LEVEL-COUNT
+               SET MORE-TOKENS TO TRUE
+               SET LINE-VALID TO TRUE
+               MOVE SPACES TO WS-REASON-TEXT
+               PERFORM UNTIL NO-MORE-TOKENS OR WS-PTR > 80
+                   MOVE SPACES TO WS-TOK
+                   UNSTRING INPUT-TEXT DELIMITED BY ALL SPACES
+                       INTO WS-TOK
+                       WITH POINTER WS-PTR
+                   IF WS-TOK = SPACES
+                      SET NO-MORE-TOKENS TO TRUE
+                   ELSE
+                      INSPECT WS-TOK REPLACING LEADING SPACE BY ZERO
+                      IF WS-TOK IS NOT NUMERIC
+                         SET LINE-INVALID TO TRUE
+                         MOVE 'NON-NUMERIC TOKEN' TO WS-REASON-TEXT
+                      ELSE
+                         MOVE WS-TOK TO WS-NUM(WS-LEVEL-COUNT)
+                         ADD 1 TO WS-LEVEL-COUNT
+                      END-IF
+                   END-IF
+               END-PERFORM
+               SUBTRACT 1 FROM WS-LEVEL-COUNT
 
-               MOVE 1 TO IX
-               MOVE 2 TO IX2 
+               IF LINE-VALID AND WS-LEVEL-COUNT = 0
+                  SET LINE-INVALID TO TRUE
+                  MOVE 'EMPTY REPORT' TO WS-REASON-TEXT
+               END-IF
 
-               SET TREND-INIT TO TRUE
-               PERFORM UNTIL IX2 > 8 OR WS-NUM(IX2) = -1 OR TREND-UNSAFE
-                 COMPUTE WS-DIFF = WS-NUM(IX2) - WS-NUM(IX)
+               IF LINE-INVALID
+                  ADD 1 TO WS-REJECT-COUNT
+                  DISPLAY 'REJECTED INPUT LINE: ' INPUT-TEXT
+                  PERFORM WRITE-SUSPENSE
+               ELSE
+                  MOVE 0 TO WS-SKIP-IX
+                  PERFORM CHECK-SAFETY
 
+                  IF TREND-UNSAFE
+                     PERFORM DAMPEN-CHECK
+                  END-IF
 
-                 IF TREND-INIT THEN
-                    IF WS-DIFF > 0
-                       SET TREND-INCREASE    TO TRUE
-                    ELSE
-                       IF WS-DIFF < 0 THEN
-                          SET TREND-DECREASE TO TRUE
-                       ELSE
-                          SET TREND-UNSAFE   TO TRUE
-                       END-IF
-                    END-IF
+                  IF TREND-SAFE
+                     ADD 1 TO WS-SUM
+                     IF TREND-DAMPENED
+                        ADD 1 TO WS-SUM-DAMPENER
+                     END-IF
+                  ELSE
+                     PERFORM WRITE-EXCEPTION
+                  END-IF
+               END-IF
+
+               ADD 1 TO WS-RECORDS-READ
+               ADD 1 TO WS-CKP-COUNTER
+               IF WS-CKP-COUNTER >= WS-CKP-INTERVAL
+                  PERFORM SAVE-CHECKPOINT
+                  MOVE 0 TO WS-CKP-COUNTER
+               END-IF
+
+               READ INPUT-FILE
+                  AT END SET INPUT-END TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE INPUT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE SUSPENSE-FILE
+
+           SET RUN-COMPLETE TO TRUE
+           PERFORM SAVE-CHECKPOINT
+           END-IF
+           .
+
+         LOAD-CHECKPOINT SECTION.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKP-FILE-STATUS = '00'
+              READ CHECKPOINT-FILE
+              IF CKP-RUN-DATE = WS-RUN-DATE
+                 SET CKP-EXISTS TO TRUE
+                 MOVE CKP-RECORDS-READ TO WS-RECORDS-READ WS-SKIP-COUNT
+                 MOVE CKP-SUM TO WS-SUM
+                 MOVE CKP-SUM-DAMPENER TO WS-SUM-DAMPENER
+                 MOVE CKP-DIRECTION-FAILS TO WS-DIRECTION-FAILS
+                 MOVE CKP-STEPSIZE-FAILS TO WS-STEPSIZE-FAILS
+                 MOVE CKP-REJECT-COUNT TO WS-REJECT-COUNT
+                 IF CKP-DONE-FLAG = 'Y'
+                    SET RUN-COMPLETE TO TRUE
                  END-IF
+                 CLOSE CHECKPOINT-FILE
+              ELSE
+                 DISPLAY 'CHECKPOINT FROM PRIOR RUN DATE ' CKP-RUN-DATE
+                          ' - STARTING FRESH RUN FOR ' WS-RUN-DATE
+                 CLOSE CHECKPOINT-FILE
+              END-IF
+           END-IF
+           .
+
+         SKIP-PROCESSED-RECORDS SECTION.
+           MOVE 0 TO WS-SKIP-DONE
+           PERFORM UNTIL WS-SKIP-DONE >= WS-SKIP-COUNT OR INPUT-END
+               READ INPUT-FILE
+                  AT END SET INPUT-END TO TRUE
+               END-READ
+               ADD 1 TO WS-SKIP-DONE
+           END-PERFORM
+           .
+
+         SAVE-CHECKPOINT SECTION.
+           IF NOT RUN-COMPLETE
+              CLOSE EXCEPTION-FILE
+              CLOSE SUSPENSE-FILE
+           END-IF
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE WS-RECORDS-READ TO CKP-RECORDS-READ
+           MOVE WS-SUM TO CKP-SUM
+           MOVE WS-SUM-DAMPENER TO CKP-SUM-DAMPENER
+           MOVE WS-DIRECTION-FAILS TO CKP-DIRECTION-FAILS
+           MOVE WS-STEPSIZE-FAILS TO CKP-STEPSIZE-FAILS
+           MOVE WS-REJECT-COUNT TO CKP-REJECT-COUNT
+           MOVE WS-RUN-DATE TO CKP-RUN-DATE
+           IF RUN-COMPLETE
+              MOVE 'Y' TO CKP-DONE-FLAG
+           ELSE
+              MOVE 'N' TO CKP-DONE-FLAG
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
 
-                 IF TREND-INCREASE THEN
-                    IF WS-DIFF >= 1 AND WS-DIFF <= 3
-                       CONTINUE
-                     ELSE
-                       SET TREND-UNSAFE      TO TRUE
+           IF NOT RUN-COMPLETE
+              OPEN EXTEND EXCEPTION-FILE
+              OPEN EXTEND SUSPENSE-FILE
+           END-IF
+           .
+
+         CHECK-SAFETY SECTION.
+           SET TREND-INIT TO TRUE
+           MOVE 0 TO IX
+           MOVE 1 TO IX2
+
+           PERFORM UNTIL IX2 > WS-LEVEL-COUNT OR TREND-UNSAFE
+               IF IX2 = WS-SKIP-IX
+                  CONTINUE
+               ELSE
+                  IF IX = 0
+                     MOVE IX2 TO IX
+                  ELSE
+                     COMPUTE WS-DIFF = WS-NUM(IX2) - WS-NUM(IX)
+
+                     IF TREND-INIT THEN
+                        IF WS-DIFF > 0
+                           SET TREND-INCREASE    TO TRUE
+                        ELSE
+                           IF WS-DIFF < 0 THEN
+                              SET TREND-DECREASE TO TRUE
+                           ELSE
+                              PERFORM FLAG-UNSAFE
+                           END-IF
+                        END-IF
                      END-IF
-                 END-IF
-                 IF TREND-DECREASE THEN
-                    IF WS-DIFF <= -1 AND WS-DIFF >= -3
-                       CONTINUE
-                    ELSE
-                       SET TREND-UNSAFE      TO TRUE
+
+                     IF TREND-INCREASE THEN
+                        IF WS-DIFF >= 1 AND WS-DIFF <= 3
+                           CONTINUE
+                        ELSE
+                           PERFORM FLAG-UNSAFE
+                        END-IF
+                     END-IF
+                     IF TREND-DECREASE THEN
+                        IF WS-DIFF <= -1 AND WS-DIFF >= -3
+                           CONTINUE
+                        ELSE
+                           PERFORM FLAG-UNSAFE
+                        END-IF
                      END-IF
+
+                     MOVE IX2 TO IX
+                  END-IF
+               END-IF
+               ADD 1 TO IX2
+           END-PERFORM
+
+           IF TREND-INIT
+              SET TREND-TRIVIAL TO TRUE
+           END-IF
+           .
+
+         FLAG-UNSAFE SECTION.
+           IF WS-SKIP-IX = 0
+              MOVE IX TO WS-FAIL-IX1
+              MOVE IX2 TO WS-FAIL-IX2
+              MOVE WS-DIFF TO WS-FAIL-DIFF
+
+              IF TREND-INIT
+                 ADD 1 TO WS-STEPSIZE-FAILS
+              ELSE
+                 IF TREND-INCREASE
+                    IF WS-DIFF <= 0
+                       ADD 1 TO WS-DIRECTION-FAILS
+                    ELSE
+                       ADD 1 TO WS-STEPSIZE-FAILS
+                    END-IF
+                 ELSE
+                    IF WS-DIFF >= 0
+                       ADD 1 TO WS-DIRECTION-FAILS
+                    ELSE
+                       ADD 1 TO WS-STEPSIZE-FAILS
+                    END-IF
                  END-IF
-                 ADD 1 TO IX
-                 ADD 1 TO IX2
-               END-PERFORM
+              END-IF
+           END-IF
+           SET TREND-UNSAFE TO TRUE
+           .
+
+         WRITE-EXCEPTION SECTION.
+           MOVE SPACES TO EXCEPTION-RECORD
+           MOVE INPUT-TEXT TO EXCP-INPUT-TEXT
+           MOVE WS-FAIL-IX1 TO EXCP-IX1
+           MOVE WS-FAIL-IX2 TO EXCP-IX2
+           MOVE WS-FAIL-DIFF TO EXCP-DIFF
+           WRITE EXCEPTION-RECORD
+           .
+
+         WRITE-SUSPENSE SECTION.
+           MOVE SPACES TO SUSPENSE-RECORD
+           MOVE INPUT-TEXT TO SUSP-INPUT-TEXT
+           MOVE WS-REASON-TEXT TO SUSP-REASON
+           WRITE SUSPENSE-RECORD
+           .
+
+         DAMPEN-CHECK SECTION.
+           MOVE 1 TO WS-SKIP-IX
+           PERFORM UNTIL WS-SKIP-IX > WS-LEVEL-COUNT OR TREND-SAFE
+               PERFORM CHECK-SAFETY
                IF TREND-SAFE
-                  ADD 1 TO WS-SUM
+                  SET TREND-DAMPENED TO TRUE
+               ELSE
+                  ADD 1 TO WS-SKIP-IX
                END-IF
-               READ INPUT-FILE
-                  AT END SET INPUT-END TO TRUE
-               END-READ
            END-PERFORM
-           CLOSE INPUT-FILE
            .
