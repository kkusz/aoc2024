@@ -0,0 +1,152 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. DAY01FIX.
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+            SELECT SUSPENSE-FILE ASSIGN TO DAY1SUSP
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-SUSP-FILE-STATUS.
+
+            SELECT INPUT-FILE ASSIGN TO DAY1INP
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-INP-FILE-STATUS.
+
+            SELECT RESOLVED-FILE ASSIGN TO DAY1RSLV
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-RSLV-FILE-STATUS.
+
+         DATA DIVISION.
+         FILE SECTION.
+         FD SUSPENSE-FILE.
+         01 SUSPENSE-RECORD.
+            88 SUSPENSE-END         VALUE LOW-VALUE.
+            05 SUSP-INPUT-TEXT      PIC X(80).
+            05 FILLER               PIC X(01).
+            05 SUSP-REASON          PIC X(20).
+
+         FD INPUT-FILE.
+         01 INPUT-RECORD.
+            05 INPUT-TEXT           PIC X(80).
+
+         FD RESOLVED-FILE.
+         01 RESOLVED-RECORD.
+            88 RESOLVED-END         VALUE LOW-VALUE.
+            05 RSLV-ROW-NUM         PIC 9(10).
+
+         WORKING-STORAGE SECTION.
+
+         01 WS-CORRECTED-LINE      PIC X(80).
+         01 WS-RESUBMIT-COUNT      PIC 9(10) VALUE 0.
+         01 WS-SKIP-COUNT          PIC 9(10) VALUE 0.
+         01 WS-RSLV-FILE-STATUS    PIC XX.
+         01 WS-SUSP-FILE-STATUS    PIC XX.
+         01 WS-INP-FILE-STATUS     PIC XX.
+         01 WS-ROW-NUM             PIC 9(10) VALUE 0.
+         01 WS-SCAN-IX             PIC 9(6)  VALUE 0.
+
+         01 WS-RESOLVED-TAB.
+            05 WS-RESOLVED-ROW     PIC 9(10) OCCURS 100000 VALUE 0.
+         01 WS-RESOLVED-COUNT      PIC 9(6)  VALUE 0.
+
+         01 WS-FOUND-SW            PIC X VALUE 'N'.
+            88 ROW-ALREADY-RESOLVED VALUE 'Y'.
+            88 ROW-NOT-RESOLVED     VALUE 'N'.
+
+         PROCEDURE DIVISION.
+            OPEN INPUT SUSPENSE-FILE
+            IF WS-SUSP-FILE-STATUS NOT = '00'
+               DISPLAY 'NO SUSPENSE FILE FOUND - NOTHING TO CORRECT'
+               SET SUSPENSE-END TO TRUE
+            ELSE
+               OPEN EXTEND INPUT-FILE
+               IF WS-INP-FILE-STATUS NOT = '00'
+                  CLOSE INPUT-FILE
+                  OPEN OUTPUT INPUT-FILE
+               END-IF
+               PERFORM LOAD-RESOLVED
+               MOVE SPACES TO SUSPENSE-RECORD
+
+               READ SUSPENSE-FILE
+                   AT END SET SUSPENSE-END TO TRUE
+               END-READ
+            END-IF
+
+            PERFORM UNTIL SUSPENSE-END
+                ADD 1 TO WS-ROW-NUM
+                PERFORM CHECK-RESOLVED
+
+                IF ROW-NOT-RESOLVED
+                   DISPLAY 'SUSPENSE ROW : ' SUSP-INPUT-TEXT
+                   DISPLAY 'REASON       : ' SUSP-REASON
+                   DISPLAY 'ENTER CORRECTED ROW (BLANK TO SKIP): '
+                           WITH NO ADVANCING
+                   MOVE SPACES TO WS-CORRECTED-LINE
+                   ACCEPT WS-CORRECTED-LINE
+
+                   IF WS-CORRECTED-LINE = SPACES
+                      ADD 1 TO WS-SKIP-COUNT
+                   ELSE
+                      MOVE WS-CORRECTED-LINE TO INPUT-TEXT
+                      WRITE INPUT-RECORD
+                      ADD 1 TO WS-RESUBMIT-COUNT
+                      PERFORM MARK-RESOLVED
+                   END-IF
+                END-IF
+
+                READ SUSPENSE-FILE
+                    AT END SET SUSPENSE-END TO TRUE
+                END-READ
+            END-PERFORM
+
+            CLOSE SUSPENSE-FILE
+            CLOSE INPUT-FILE
+            CLOSE RESOLVED-FILE
+
+            DISPLAY 'ROWS RESUBMITTED TO DAY1INP: ' WS-RESUBMIT-COUNT
+            DISPLAY 'ROWS LEFT IN SUSPENSE      : ' WS-SKIP-COUNT
+
+            GOBACK.
+
+         LOAD-RESOLVED SECTION.
+            OPEN INPUT RESOLVED-FILE
+            IF WS-RSLV-FILE-STATUS = '00'
+               MOVE SPACES TO RESOLVED-RECORD
+               READ RESOLVED-FILE
+                   AT END SET RESOLVED-END TO TRUE
+               END-READ
+
+               PERFORM UNTIL RESOLVED-END
+                   ADD 1 TO WS-RESOLVED-COUNT
+                   MOVE RSLV-ROW-NUM
+                     TO WS-RESOLVED-ROW(WS-RESOLVED-COUNT)
+
+                   READ RESOLVED-FILE
+                       AT END SET RESOLVED-END TO TRUE
+                   END-READ
+               END-PERFORM
+
+               CLOSE RESOLVED-FILE
+               OPEN EXTEND RESOLVED-FILE
+            ELSE
+               OPEN OUTPUT RESOLVED-FILE
+            END-IF
+            .
+
+         CHECK-RESOLVED SECTION.
+            SET ROW-NOT-RESOLVED TO TRUE
+            PERFORM VARYING WS-SCAN-IX FROM 1 BY 1
+                    UNTIL WS-SCAN-IX > WS-RESOLVED-COUNT
+                    OR ROW-ALREADY-RESOLVED
+               IF WS-RESOLVED-ROW(WS-SCAN-IX) = WS-ROW-NUM
+                  SET ROW-ALREADY-RESOLVED TO TRUE
+               END-IF
+            END-PERFORM
+            .
+
+         MARK-RESOLVED SECTION.
+            MOVE SPACES TO RESOLVED-RECORD
+            MOVE WS-ROW-NUM TO RSLV-ROW-NUM
+            WRITE RESOLVED-RECORD
+            .
