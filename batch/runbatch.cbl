@@ -0,0 +1,26 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. RUNBATCH.
+
+         ENVIRONMENT DIVISION.
+
+         DATA DIVISION.
+         WORKING-STORAGE SECTION.
+
+         01 WS-STEP               PIC X(8).
+
+         PROCEDURE DIVISION.
+            DISPLAY 'RUNBATCH: STARTING DAY01/DAY02 RUN SEQUENCE'
+
+            MOVE 'DAY01P2' TO WS-STEP
+            DISPLAY 'RUNBATCH: CALLING ' WS-STEP
+            CALL 'DAY01P2'
+            DISPLAY 'RUNBATCH: ' WS-STEP ' COMPLETE'
+
+            MOVE 'DAY02P1' TO WS-STEP
+            DISPLAY 'RUNBATCH: CALLING ' WS-STEP
+            CALL 'DAY02P1'
+            DISPLAY 'RUNBATCH: ' WS-STEP ' COMPLETE'
+
+            DISPLAY 'RUNBATCH: RUN SEQUENCE COMPLETE'
+
+            STOP RUN.
