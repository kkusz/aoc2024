@@ -0,0 +1,53 @@
+         IDENTIFICATION DIVISION.
+         PROGRAM-ID. DAY01INQ.
+
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+            SELECT LOCATION-INDEX ASSIGN TO LOCIDX
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS LOC-ID
+            FILE STATUS IS WS-LOCIDX-FILE-STATUS.
+
+         DATA DIVISION.
+         FILE SECTION.
+         FD LOCATION-INDEX.
+         01 LOCATION-INDEX-RECORD.
+            05 LOC-ID               PIC 9(6).
+            05 LOC-LEFT-COUNT       PIC 9(10).
+            05 LOC-RIGHT-COUNT      PIC 9(10).
+            05 LOC-CONTRIBUTION     PIC 9(15).
+
+         WORKING-STORAGE SECTION.
+
+         01 WS-LOCIDX-FILE-STATUS  PIC XX.
+         01 WS-INQUIRY-ID          PIC 9(6).
+
+         PROCEDURE DIVISION.
+            DISPLAY 'ENTER LOCATION ID: ' WITH NO ADVANCING
+            ACCEPT WS-INQUIRY-ID
+
+            OPEN INPUT LOCATION-INDEX
+
+            IF WS-LOCIDX-FILE-STATUS NOT = '00'
+               DISPLAY 'NO LOCATION INDEX AVAILABLE YET'
+            ELSE
+               MOVE WS-INQUIRY-ID TO LOC-ID
+               READ LOCATION-INDEX
+                  INVALID KEY
+                     DISPLAY 'LOCATION ID ' WS-INQUIRY-ID ' NOT FOUND'
+               END-READ
+
+               IF WS-LOCIDX-FILE-STATUS = '00'
+                  DISPLAY 'LOCATION ID          : ' LOC-ID
+                  DISPLAY 'LEFT OCCURRENCES     : ' LOC-LEFT-COUNT
+                  DISPLAY 'RIGHT OCCURRENCES    : ' LOC-RIGHT-COUNT
+                  DISPLAY 'SIMILARITY CONTRIBUTION: ' LOC-CONTRIBUTION
+               END-IF
+
+               CLOSE LOCATION-INDEX
+            END-IF
+
+            GOBACK.
