@@ -1,21 +1,52 @@
          IDENTIFICATION DIVISION.
          PROGRAM-ID. DAY01P2.
-            
-         ENVIRONMENT DIVISION. 
 
-         INPUT-OUTPUT SECTION. 
+         ENVIRONMENT DIVISION.
+
+         INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-            SELECT INPUT-FILE ASSIGN TO INPFILE
+            SELECT INPUT-FILE ASSIGN TO DAY1INP
             ORGANIZATION IS LINE SEQUENTIAL.
 
             SELECT NUMBERS-LEFT ASSIGN TO NUMLEFT
-            ORGANIZATION IS LINE SEQUENTIAL. 
+            ORGANIZATION IS LINE SEQUENTIAL.
 
             SELECT NUMBERS-RIGHT ASSIGN TO NUMRIGHT
-            ORGANIZATION IS LINE SEQUENTIAL. 
-            
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT NUMBERS-LEFT-TEMP ASSIGN TO NUMLEFTX
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT NUMBERS-RIGHT-TEMP ASSIGN TO NUMRGHTX
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT SORT-WORK ASSIGN TO SORTWORK.
+
+            SELECT CHECKPOINT-FILE ASSIGN TO CKP1DAT
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-CKP-FILE-STATUS.
+
+            SELECT OCCURS-SNAPSHOT ASSIGN TO CKP1OCC
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-SNAP-FILE-STATUS.
+
+            SELECT HISTORY-FILE ASSIGN TO DAY1HIST
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS HIST-KEY
+            FILE STATUS IS WS-HIST-FILE-STATUS.
+
+            SELECT LOCATION-INDEX ASSIGN TO LOCIDX
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS LOC-ID
+            FILE STATUS IS WS-LOCIDX-FILE-STATUS.
+
+            SELECT SUSPENSE-FILE ASSIGN TO DAY1SUSP
+            ORGANIZATION IS LINE SEQUENTIAL.
+
          DATA DIVISION.
-         FILE SECTION. 
+         FILE SECTION.
          FD INPUT-FILE.
          01 INPUT-RECORD.
             88 INPUT-END            VALUE LOW-VALUE.
@@ -24,12 +55,69 @@
          FD NUMBERS-LEFT.
          01 LEFT-RECORD.
             88 NUMLEFT-END          VALUE LOW-VALUE.
-            05 NUMLEFT-TEXT         PIC 9(5).
+            05 NUMLEFT-TEXT         PIC 9(6).
 
          FD NUMBERS-RIGHT.
          01 RIGHT-RECORD.
             88 NUMRIGHT-END         VALUE LOW-VALUE.
-            05 NUMRIGHT-TEXT        PIC 9(5).
+            05 NUMRIGHT-TEXT        PIC 9(6).
+
+         FD NUMBERS-LEFT-TEMP.
+         01 LEFT-TEMP-RECORD.
+            88 TEMPLEFT-END         VALUE LOW-VALUE.
+            05 TEMPLEFT-TEXT        PIC 9(6).
+
+         FD NUMBERS-RIGHT-TEMP.
+         01 RIGHT-TEMP-RECORD.
+            88 TEMPRIGHT-END        VALUE LOW-VALUE.
+            05 TEMPRIGHT-TEXT       PIC 9(6).
+
+         SD SORT-WORK.
+         01 SORT-WORK-REC.
+            05 SORT-WORK-KEY        PIC 9(6).
+
+         FD CHECKPOINT-FILE.
+         01 CHECKPOINT-RECORD.
+            05 CKP-RECORDS-READ     PIC 9(10).
+            05 FILLER               PIC X(01).
+            05 CKP-LEFT-COUNT       PIC 9(10).
+            05 FILLER               PIC X(01).
+            05 CKP-RIGHT-COUNT      PIC 9(10).
+            05 FILLER               PIC X(01).
+            05 CKP-REJECT-COUNT     PIC 9(10).
+            05 FILLER               PIC X(01).
+            05 CKP-RUN-DATE         PIC 9(8).
+            05 FILLER               PIC X(01).
+            05 CKP-DONE-FLAG        PIC X(01).
+
+         FD OCCURS-SNAPSHOT.
+         01 OCCURS-SNAPSHOT-RECORD.
+            05 SNAP-OCCURS          PIC 9(10) OCCURS 1000000.
+         01 LEFT-SNAPSHOT-RECORD.
+            05 SNAP-LEFT-OCCURS     PIC 9(10) OCCURS 1000000.
+
+         FD HISTORY-FILE.
+         01 HISTORY-RECORD.
+            05 HIST-KEY.
+               10 HIST-RUN-DATE     PIC 9(8).
+               10 HIST-SEGMENT      PIC 9(4).
+            05 HIST-SUM             PIC 9(10).
+            05 HIST-OCCURS-TABLE.
+               10 HIST-OCCURS       PIC 9(10) OCCURS 5000.
+
+         FD LOCATION-INDEX.
+         01 LOCATION-INDEX-RECORD.
+            05 LOC-ID               PIC 9(6).
+            05 LOC-LEFT-COUNT       PIC 9(10).
+            05 LOC-RIGHT-COUNT      PIC 9(10).
+            05 LOC-CONTRIBUTION     PIC 9(15).
+
+         FD SUSPENSE-FILE.
+         01 SUSPENSE-RECORD.
+            05 SUSP-INPUT-TEXT      PIC X(80).
+            05 FILLER               PIC X(01).
+            05 SUSP-REASON          PIC X(20).
+
          WORKING-STORAGE SECTION.
 
 
@@ -37,55 +125,475 @@
 
          01 WS-SIMILARITY         PIC 9(10).
 
+         01 WS-DISTANCE           PIC 9(10) VALUE 0.
+
+         01 WS-PAIR-DIFF          PIC S9(10).
+
          01 WS-OCCURS-TABLE.
-            05 WS-OCCURS        PIC 9(10) OCCURS 100000 VALUE 0.
+            05 WS-OCCURS        PIC 9(10) OCCURS 1000000 VALUE 0.
+
+         01 WS-LEFT-OCCURS-TABLE.
+            05 WS-LEFT-OCCURS   PIC 9(10) OCCURS 1000000 VALUE 0.
 
          01 IX                  PIC 9(6).
-            
+
+         01 WS-RAW-LEFT           PIC X(6) JUSTIFIED RIGHT.
+         01 WS-RAW-RIGHT          PIC X(6) JUSTIFIED RIGHT.
+         01 WS-RAW-EXTRA          PIC X(74).
+         01 WS-FIELD-COUNT        PIC 9(2) VALUE 0.
+
+         01 WS-LEFT-COUNT         PIC 9(10) VALUE 0.
+         01 WS-RIGHT-COUNT        PIC 9(10) VALUE 0.
+         01 WS-REJECT-COUNT       PIC 9(10) VALUE 0.
+
+         01 WS-LINE-SW             PIC X VALUE 'Y'.
+            88 LINE-VALID          VALUE 'Y'.
+            88 LINE-INVALID        VALUE 'N'.
+
+         01 WS-REASON-TEXT         PIC X(20).
+
+         01 WS-CKP-FILE-STATUS     PIC XX.
+         01 WS-SNAP-FILE-STATUS    PIC XX.
+         01 WS-HIST-FILE-STATUS    PIC XX.
+         01 WS-LOCIDX-FILE-STATUS  PIC XX.
+         01 WS-RUN-DATE            PIC 9(8).
+         01 WS-SEGMENT-SIZE        PIC 9(5) VALUE 5000.
+         01 WS-SEGMENT-COUNT       PIC 9(3) VALUE 200.
+         01 WS-SEG                PIC 9(3).
+         01 WS-SEG-BASE            PIC 9(7).
+         01 WS-SEG-IX              PIC 9(6).
+         01 WS-OCCURS-MAX          PIC 9(7) VALUE 1000000.
+         01 WS-LOC-IX              PIC 9(7).
+
+         01 WS-CKP-INTERVAL        PIC 9(6) VALUE 1000.
+         01 WS-CKP-COUNTER         PIC 9(6) VALUE 0.
+         01 WS-RECORDS-READ        PIC 9(10) VALUE 0.
+         01 WS-SKIP-COUNT          PIC 9(10) VALUE 0.
+         01 WS-SKIP-DONE           PIC 9(10) VALUE 0.
+
+         01 WS-CKP-SW              PIC X VALUE 'N'.
+            88 CKP-EXISTS          VALUE 'Y'.
+
+         01 WS-RUN-SW              PIC X VALUE 'N'.
+            88 RUN-COMPLETE        VALUE 'Y'.
+
+         01 WS-TRUNC-DONE          PIC 9(10) VALUE 0.
+         01 WS-LEFT-FILE-COUNT     PIC 9(10) VALUE 0.
+         01 WS-RIGHT-FILE-COUNT    PIC 9(10) VALUE 0.
+         01 WS-EXPECTED-COUNT      PIC 9(10) VALUE 0.
+
          PROCEDURE DIVISION.
             PERFORM INIT
+            PERFORM SIMILARITY
+            PERFORM DISTANCE
+            PERFORM SAVE-HISTORY
+            PERFORM SAVE-INDEX
 
-            OPEN INPUT NUMBERS-LEFT
+            DISPLAY 'SIMILARITY SCORE: ' WS-SUM
+            DISPLAY 'DISTANCE SCORE  : ' WS-DISTANCE
 
-            READ NUMBERS-LEFT
-               AT END SET NUMLEFT-END TO TRUE
-            END-READ
+            GOBACK.
 
-            PERFORM UNTIL NUMLEFT-END
-               COMPUTE WS-SIMILARITY = NUMLEFT-TEXT 
-                                   * WS-OCCURS(NUMLEFT-TEXT)
-               DISPLAY WS-SIMILARITY
-               ADD WS-SIMILARITY TO WS-SUM
+         INIT SECTION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM LOAD-CHECKPOINT
+
+           IF NOT RUN-COMPLETE
+             OPEN INPUT INPUT-FILE
+             MOVE SPACES TO INPUT-RECORD
+             IF CKP-EXISTS
+               PERFORM TRUNCATE-TO-CHECKPOINT
+               OPEN EXTEND NUMBERS-LEFT
+               OPEN EXTEND NUMBERS-RIGHT
+               OPEN EXTEND SUSPENSE-FILE
+               DISPLAY 'RESUMING LOAD AFTER ' WS-RECORDS-READ
+                        ' RECORDS ALREADY PROCESSED'
+               PERFORM SKIP-PROCESSED-RECORDS
+             ELSE
+               OPEN OUTPUT NUMBERS-LEFT
+               OPEN OUTPUT NUMBERS-RIGHT
+               OPEN OUTPUT SUSPENSE-FILE
+             END-IF
+
+             READ INPUT-FILE
+                 AT END SET INPUT-END TO TRUE
+             END-READ
+
+             PERFORM UNTIL INPUT-END
+                 MOVE SPACES TO WS-RAW-LEFT WS-RAW-RIGHT WS-RAW-EXTRA
+                 MOVE 0 TO WS-FIELD-COUNT
+                 UNSTRING INPUT-TEXT DELIMITED BY ALL SPACES
+                     INTO WS-RAW-LEFT, WS-RAW-RIGHT, WS-RAW-EXTRA
+                     TALLYING IN WS-FIELD-COUNT
+
+                 SET LINE-VALID TO TRUE
+                 IF WS-FIELD-COUNT < 2
+                    SET LINE-INVALID TO TRUE
+                    MOVE 'FIELD COUNT' TO WS-REASON-TEXT
+                 ELSE
+                 IF WS-FIELD-COUNT > 2
+                    SET LINE-INVALID TO TRUE
+                    MOVE 'EXTRA FIELDS' TO WS-REASON-TEXT
+                 ELSE
+                    INSPECT WS-RAW-LEFT
+                       REPLACING LEADING SPACE BY ZERO
+                    INSPECT WS-RAW-RIGHT
+                       REPLACING LEADING SPACE BY ZERO
+                    IF WS-RAW-LEFT IS NOT NUMERIC
+                       OR WS-RAW-RIGHT IS NOT NUMERIC
+                       SET LINE-INVALID TO TRUE
+                       MOVE 'NON-NUMERIC' TO WS-REASON-TEXT
+                    END-IF
+                 END-IF
+                 END-IF
+
+                 IF LINE-VALID
+                    MOVE WS-RAW-LEFT TO NUMLEFT-TEXT
+                    MOVE WS-RAW-RIGHT TO NUMRIGHT-TEXT
+                    ADD 1 TO WS-OCCURS(NUMRIGHT-TEXT)
+                    ADD 1 TO WS-LEFT-OCCURS(NUMLEFT-TEXT)
+                    WRITE LEFT-RECORD
+                    ADD 1 TO WS-LEFT-COUNT
+                    WRITE RIGHT-RECORD
+                    ADD 1 TO WS-RIGHT-COUNT
+                 ELSE
+                    ADD 1 TO WS-REJECT-COUNT
+                    DISPLAY 'REJECTED INPUT LINE: ' INPUT-TEXT
+                    PERFORM WRITE-SUSPENSE
+                 END-IF
+
+                 ADD 1 TO WS-RECORDS-READ
+                 ADD 1 TO WS-CKP-COUNTER
+                 IF WS-CKP-COUNTER >= WS-CKP-INTERVAL
+                    PERFORM SAVE-CHECKPOINT
+                    MOVE 0 TO WS-CKP-COUNTER
+                 END-IF
+
+                 READ INPUT-FILE
+                    AT END SET INPUT-END TO TRUE
+                 END-READ
+             END-PERFORM
+             CLOSE INPUT-FILE
+             CLOSE NUMBERS-LEFT
+             CLOSE NUMBERS-RIGHT
+             CLOSE SUSPENSE-FILE
+
+             SET RUN-COMPLETE TO TRUE
+             PERFORM SAVE-CHECKPOINT
+
+             DISPLAY 'RECORDS REJECTED  : ' WS-REJECT-COUNT
+             PERFORM RECONCILE-COUNTS
+           END-IF
+           .
+
+         LOAD-CHECKPOINT SECTION.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKP-FILE-STATUS = '00'
+              READ CHECKPOINT-FILE
+              IF CKP-RUN-DATE = WS-RUN-DATE
+                 SET CKP-EXISTS TO TRUE
+                 MOVE CKP-RECORDS-READ TO WS-RECORDS-READ WS-SKIP-COUNT
+                 MOVE CKP-LEFT-COUNT TO WS-LEFT-COUNT
+                 MOVE CKP-RIGHT-COUNT TO WS-RIGHT-COUNT
+                 MOVE CKP-REJECT-COUNT TO WS-REJECT-COUNT
+                 IF CKP-DONE-FLAG = 'Y'
+                    SET RUN-COMPLETE TO TRUE
+                 END-IF
+                 CLOSE CHECKPOINT-FILE
+
+                 OPEN INPUT OCCURS-SNAPSHOT
+                 READ OCCURS-SNAPSHOT INTO WS-OCCURS-TABLE
+                 READ OCCURS-SNAPSHOT INTO WS-LEFT-OCCURS-TABLE
+                 CLOSE OCCURS-SNAPSHOT
+              ELSE
+                 DISPLAY 'CHECKPOINT FROM PRIOR RUN DATE ' CKP-RUN-DATE
+                          ' - STARTING FRESH RUN FOR ' WS-RUN-DATE
+                 CLOSE CHECKPOINT-FILE
+              END-IF
+           END-IF
+           .
+
+         TRUNCATE-TO-CHECKPOINT SECTION.
+           PERFORM TRUNCATE-LEFT
+           PERFORM TRUNCATE-RIGHT
+           .
+
+         TRUNCATE-LEFT SECTION.
+           MOVE 0 TO WS-TRUNC-DONE
+           OPEN INPUT NUMBERS-LEFT
+           OPEN OUTPUT NUMBERS-LEFT-TEMP
+
+           READ NUMBERS-LEFT
+              AT END SET NUMLEFT-END TO TRUE
+           END-READ
+
+           PERFORM UNTIL NUMLEFT-END OR WS-TRUNC-DONE >= WS-LEFT-COUNT
+               MOVE NUMLEFT-TEXT TO TEMPLEFT-TEXT
+               WRITE LEFT-TEMP-RECORD
+               ADD 1 TO WS-TRUNC-DONE
                READ NUMBERS-LEFT
                   AT END SET NUMLEFT-END TO TRUE
                END-READ
-            END-PERFORM
+           END-PERFORM
 
-            CLOSE NUMBERS-LEFT 
+           CLOSE NUMBERS-LEFT
+           CLOSE NUMBERS-LEFT-TEMP
 
-            DISPLAY WS-SUM
+           OPEN INPUT NUMBERS-LEFT-TEMP
+           OPEN OUTPUT NUMBERS-LEFT
 
-            STOP RUN.
+           READ NUMBERS-LEFT-TEMP
+              AT END SET TEMPLEFT-END TO TRUE
+           END-READ
 
-         INIT SECTION.
-           OPEN INPUT INPUT-FILE
-           OPEN OUTPUT NUMBERS-LEFT
+           PERFORM UNTIL TEMPLEFT-END
+               MOVE TEMPLEFT-TEXT TO NUMLEFT-TEXT
+               WRITE LEFT-RECORD
+               READ NUMBERS-LEFT-TEMP
+                  AT END SET TEMPLEFT-END TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE NUMBERS-LEFT-TEMP
+           CLOSE NUMBERS-LEFT
+           .
+
+         TRUNCATE-RIGHT SECTION.
+           MOVE 0 TO WS-TRUNC-DONE
+           OPEN INPUT NUMBERS-RIGHT
+           OPEN OUTPUT NUMBERS-RIGHT-TEMP
+
+           READ NUMBERS-RIGHT
+              AT END SET NUMRIGHT-END TO TRUE
+           END-READ
+
+           PERFORM UNTIL NUMRIGHT-END OR WS-TRUNC-DONE >= WS-RIGHT-COUNT
+               MOVE NUMRIGHT-TEXT TO TEMPRIGHT-TEXT
+               WRITE RIGHT-TEMP-RECORD
+               ADD 1 TO WS-TRUNC-DONE
+               READ NUMBERS-RIGHT
+                  AT END SET NUMRIGHT-END TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE NUMBERS-RIGHT
+           CLOSE NUMBERS-RIGHT-TEMP
+
+           OPEN INPUT NUMBERS-RIGHT-TEMP
            OPEN OUTPUT NUMBERS-RIGHT
-           READ INPUT-FILE
-               AT END SET INPUT-END TO TRUE
+
+           READ NUMBERS-RIGHT-TEMP
+              AT END SET TEMPRIGHT-END TO TRUE
            END-READ
 
-           PERFORM UNTIL INPUT-END
-               UNSTRING INPUT-TEXT DELIMITED BY ALL SPACES
-                   INTO NUMLEFT-TEXT, NUMRIGHT-TEXT 
-               ADD 1 TO WS-OCCURS(NUMRIGHT-TEXT)
-               WRITE LEFT-RECORD
+           PERFORM UNTIL TEMPRIGHT-END
+               MOVE TEMPRIGHT-TEXT TO NUMRIGHT-TEXT
                WRITE RIGHT-RECORD
+               READ NUMBERS-RIGHT-TEMP
+                  AT END SET TEMPRIGHT-END TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE NUMBERS-RIGHT-TEMP
+           CLOSE NUMBERS-RIGHT
+           .
+
+         RECONCILE-COUNTS SECTION.
+           MOVE 0 TO WS-LEFT-FILE-COUNT
+           OPEN INPUT NUMBERS-LEFT
+           READ NUMBERS-LEFT
+              AT END SET NUMLEFT-END TO TRUE
+           END-READ
+           PERFORM UNTIL NUMLEFT-END
+               ADD 1 TO WS-LEFT-FILE-COUNT
+               READ NUMBERS-LEFT
+                  AT END SET NUMLEFT-END TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE NUMBERS-LEFT
+
+           MOVE 0 TO WS-RIGHT-FILE-COUNT
+           OPEN INPUT NUMBERS-RIGHT
+           READ NUMBERS-RIGHT
+              AT END SET NUMRIGHT-END TO TRUE
+           END-READ
+           PERFORM UNTIL NUMRIGHT-END
+               ADD 1 TO WS-RIGHT-FILE-COUNT
+               READ NUMBERS-RIGHT
+                  AT END SET NUMRIGHT-END TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE NUMBERS-RIGHT
+
+           MOVE WS-RECORDS-READ TO WS-EXPECTED-COUNT
+           SUBTRACT WS-REJECT-COUNT FROM WS-EXPECTED-COUNT
+
+           IF WS-LEFT-FILE-COUNT = WS-RIGHT-FILE-COUNT
+              AND WS-LEFT-FILE-COUNT = WS-EXPECTED-COUNT
+              DISPLAY 'LEFT/RIGHT COUNTS RECONCILE: ' WS-LEFT-FILE-COUNT
+           ELSE
+              DISPLAY 'LEFT/RIGHT COUNT MISMATCH - LEFT: '
+                       WS-LEFT-FILE-COUNT ' RIGHT: ' WS-RIGHT-FILE-COUNT
+                       ' EXPECTED: ' WS-EXPECTED-COUNT
+           END-IF
+           .
+
+         SKIP-PROCESSED-RECORDS SECTION.
+           MOVE 0 TO WS-SKIP-DONE
+           PERFORM UNTIL WS-SKIP-DONE >= WS-SKIP-COUNT OR INPUT-END
                READ INPUT-FILE
                   AT END SET INPUT-END TO TRUE
                END-READ
+               ADD 1 TO WS-SKIP-DONE
+           END-PERFORM
+           .
+
+         SAVE-CHECKPOINT SECTION.
+           IF NOT RUN-COMPLETE
+              CLOSE NUMBERS-LEFT
+              CLOSE NUMBERS-RIGHT
+              CLOSE SUSPENSE-FILE
+           END-IF
+
+           OPEN OUTPUT OCCURS-SNAPSHOT
+           WRITE OCCURS-SNAPSHOT-RECORD FROM WS-OCCURS-TABLE
+           WRITE LEFT-SNAPSHOT-RECORD FROM WS-LEFT-OCCURS-TABLE
+           CLOSE OCCURS-SNAPSHOT
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE WS-RECORDS-READ TO CKP-RECORDS-READ
+           MOVE WS-LEFT-COUNT TO CKP-LEFT-COUNT
+           MOVE WS-RIGHT-COUNT TO CKP-RIGHT-COUNT
+           MOVE WS-REJECT-COUNT TO CKP-REJECT-COUNT
+           MOVE WS-RUN-DATE TO CKP-RUN-DATE
+           IF RUN-COMPLETE
+              MOVE 'Y' TO CKP-DONE-FLAG
+           ELSE
+              MOVE 'N' TO CKP-DONE-FLAG
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+
+           IF NOT RUN-COMPLETE
+              OPEN EXTEND NUMBERS-LEFT
+              OPEN EXTEND NUMBERS-RIGHT
+              OPEN EXTEND SUSPENSE-FILE
+           END-IF
+           .
+
+         WRITE-SUSPENSE SECTION.
+           MOVE SPACES TO SUSPENSE-RECORD
+           MOVE INPUT-TEXT TO SUSP-INPUT-TEXT
+           MOVE WS-REASON-TEXT TO SUSP-REASON
+           WRITE SUSPENSE-RECORD
+           .
+
+         SIMILARITY SECTION.
+           OPEN INPUT NUMBERS-LEFT
+
+           READ NUMBERS-LEFT
+              AT END SET NUMLEFT-END TO TRUE
+           END-READ
+
+           PERFORM UNTIL NUMLEFT-END
+               COMPUTE WS-SIMILARITY = NUMLEFT-TEXT
+                                   * WS-OCCURS(NUMLEFT-TEXT)
+               ADD WS-SIMILARITY TO WS-SUM
+               READ NUMBERS-LEFT
+                  AT END SET NUMLEFT-END TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE NUMBERS-LEFT
+           .
+
+         DISTANCE SECTION.
+           SORT SORT-WORK ON ASCENDING KEY SORT-WORK-KEY
+               USING NUMBERS-LEFT
+               GIVING NUMBERS-LEFT
+
+           SORT SORT-WORK ON ASCENDING KEY SORT-WORK-KEY
+               USING NUMBERS-RIGHT
+               GIVING NUMBERS-RIGHT
+
+           OPEN INPUT NUMBERS-LEFT
+           OPEN INPUT NUMBERS-RIGHT
+
+           READ NUMBERS-LEFT
+              AT END SET NUMLEFT-END TO TRUE
+           END-READ
+           READ NUMBERS-RIGHT
+              AT END SET NUMRIGHT-END TO TRUE
+           END-READ
+
+           PERFORM UNTIL NUMLEFT-END OR NUMRIGHT-END
+               IF NUMLEFT-TEXT > NUMRIGHT-TEXT
+                  COMPUTE WS-PAIR-DIFF = NUMLEFT-TEXT - NUMRIGHT-TEXT
+               ELSE
+                  COMPUTE WS-PAIR-DIFF = NUMRIGHT-TEXT - NUMLEFT-TEXT
+               END-IF
+               ADD WS-PAIR-DIFF TO WS-DISTANCE
+               READ NUMBERS-LEFT
+                  AT END SET NUMLEFT-END TO TRUE
+               END-READ
+               READ NUMBERS-RIGHT
+                  AT END SET NUMRIGHT-END TO TRUE
+               END-READ
            END-PERFORM
-           CLOSE INPUT-FILE
-           CLOSE NUMBERS-LEFT 
+
+           CLOSE NUMBERS-LEFT
            CLOSE NUMBERS-RIGHT
            .
+
+         SAVE-HISTORY SECTION.
+           OPEN I-O HISTORY-FILE
+           IF WS-HIST-FILE-STATUS = '35'
+              CLOSE HISTORY-FILE
+              OPEN OUTPUT HISTORY-FILE
+              CLOSE HISTORY-FILE
+              OPEN I-O HISTORY-FILE
+           END-IF
+
+           PERFORM VARYING WS-SEG FROM 1 BY 1
+                   UNTIL WS-SEG > WS-SEGMENT-COUNT
+               MOVE SPACES TO HISTORY-RECORD
+               MOVE WS-RUN-DATE TO HIST-RUN-DATE
+               MOVE WS-SEG TO HIST-SEGMENT
+               MOVE WS-SUM TO HIST-SUM
+               COMPUTE WS-SEG-BASE = (WS-SEG - 1) * WS-SEGMENT-SIZE
+
+               PERFORM VARYING WS-SEG-IX FROM 1 BY 1
+                       UNTIL WS-SEG-IX > WS-SEGMENT-SIZE
+                   MOVE WS-OCCURS(WS-SEG-BASE + WS-SEG-IX)
+                        TO HIST-OCCURS(WS-SEG-IX)
+               END-PERFORM
+
+               WRITE HISTORY-RECORD
+               IF WS-HIST-FILE-STATUS = '22'
+                  REWRITE HISTORY-RECORD
+               END-IF
+           END-PERFORM
+
+           CLOSE HISTORY-FILE
+           .
+
+         SAVE-INDEX SECTION.
+           OPEN OUTPUT LOCATION-INDEX
+
+           PERFORM VARYING WS-LOC-IX FROM 1 BY 1
+                   UNTIL WS-LOC-IX > WS-OCCURS-MAX
+               IF WS-LEFT-OCCURS(WS-LOC-IX) > 0
+                  OR WS-OCCURS(WS-LOC-IX) > 0
+                  MOVE WS-LOC-IX TO LOC-ID
+                  MOVE WS-LEFT-OCCURS(WS-LOC-IX) TO LOC-LEFT-COUNT
+                  MOVE WS-OCCURS(WS-LOC-IX) TO LOC-RIGHT-COUNT
+                  COMPUTE LOC-CONTRIBUTION = WS-LOC-IX
+                          * WS-LEFT-OCCURS(WS-LOC-IX)
+                          * WS-OCCURS(WS-LOC-IX)
+                  WRITE LOCATION-INDEX-RECORD
+               END-IF
+           END-PERFORM
+
+           CLOSE LOCATION-INDEX
+           .
